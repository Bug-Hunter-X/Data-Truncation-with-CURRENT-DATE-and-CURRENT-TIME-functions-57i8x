@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DTS200.
+000300 AUTHOR. J R MCALLISTER.
+000400 INSTALLATION. DATA CENTER OPERATIONS - BATCH SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    DTS200 - DATE-VALIDITY RECONCILIATION REPORT                *
+000900*                                                                *
+001000*    READS THE JOB-RUN AUDIT LOG WRITTEN BY DTS100 AND CONFIRMS  *
+001100*    EVERY STAMPED WS-DATE IS A REAL, IN-RANGE GREGORIAN         *
+001200*    CALENDAR DATE (NO MONTH 13, NO FEBRUARY 30) AND IS NOT      *
+001300*    OBVIOUSLY STALE, BEFORE ANY DOWNSTREAM JOB IS ALLOWED TO    *
+001400*    TRUST THE STAMP.  A BAD SYSTEM CLOCK THAT SILENTLY STAMPS   *
+001500*    A GARBAGE DATE SHOWS UP HERE THE SAME DAY INSTEAD OF AT     *
+001600*    END-OF-MONTH.                                               *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                        *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    2026-08-09 JRM   INITIAL VERSION                            *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AUDIT-LOG-IN ASSIGN TO AUDITLOG
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-AUDIT-STATUS.
+003100     SELECT EXCEPT-RPT ASSIGN TO EXCEPRPT
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-LOG-IN
+003600     RECORDING MODE IS F.
+003700 01  AUDIT-RECORD-IN              PIC X(80).
+003800 FD  EXCEPT-RPT
+003900     RECORDING MODE IS F.
+004000 01  EXCEPT-RECORD-OUT            PIC X(132).
+004100 WORKING-STORAGE SECTION.
+004150 77  WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+004200 COPY DTSAREA.
+004300 01  WS-AUDIT-PARSE.
+004400     05  WS-AP-JOB-ID             PIC X(08).
+004500     05  FILLER                   PIC X(01).
+004600     05  WS-AP-RUN-DATE.
+004700         10  WS-AP-RUN-YY         PIC 9(04).
+004800         10  WS-AP-RUN-MM         PIC 9(02).
+004900         10  WS-AP-RUN-DD         PIC 9(02).
+005000     05  FILLER                   PIC X(01).
+005100     05  WS-AP-RUN-TIME           PIC 9(06).
+005200     05  FILLER                   PIC X(01).
+005300     05  WS-AP-HUND               PIC 9(02).
+005400     05  FILLER                   PIC X(01).
+005500     05  WS-AP-GMT                PIC X(05).
+005600     05  FILLER                   PIC X(01).
+005700     05  WS-AP-EVENT-TYPE         PIC X(08).
+005800     05  FILLER                   PIC X(01).
+005900     05  WS-AP-RC-EDIT            PIC X(04).
+006000     05  FILLER                   PIC X(01).
+006100     05  WS-AP-SITE-ID            PIC X(04).
+006200 01  WS-DAYS-IN-MONTH-VALUES.
+006300     05  FILLER                   PIC 9(02) VALUE 31.
+006400     05  FILLER                   PIC 9(02) VALUE 28.
+006500     05  FILLER                   PIC 9(02) VALUE 31.
+006600     05  FILLER                   PIC 9(02) VALUE 30.
+006700     05  FILLER                   PIC 9(02) VALUE 31.
+006800     05  FILLER                   PIC 9(02) VALUE 30.
+006900     05  FILLER                   PIC 9(02) VALUE 31.
+007000     05  FILLER                   PIC 9(02) VALUE 31.
+007100     05  FILLER                   PIC 9(02) VALUE 30.
+007200     05  FILLER                   PIC 9(02) VALUE 31.
+007300     05  FILLER                   PIC 9(02) VALUE 30.
+007400     05  FILLER                   PIC 9(02) VALUE 31.
+007500 01  WS-DAYS-IN-MONTH-TBL REDEFINES WS-DAYS-IN-MONTH-VALUES.
+007600     05  WS-DIM-ENTRY             PIC 9(02) OCCURS 12 TIMES.
+007700 01  WS-SWITCHES.
+007800     05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+007900         88  WS-EOF               VALUE 'Y'.
+008000     05  WS-VALID-SW              PIC X(01) VALUE 'Y'.
+008100         88  WS-DATE-VALID        VALUE 'Y'.
+008200 01  WS-REASON                    PIC X(40) VALUE SPACES.
+008300 01  WS-TODAY-AREA.
+008400     05  WS-TODAY-YY              PIC 9(04).
+008500     05  WS-TODAY-MM              PIC 9(02).
+008600     05  WS-TODAY-DD              PIC 9(02).
+008700 01  WS-MAX-DAYS                  PIC 9(02).
+008800 01  WS-COUNTERS.
+008900     05  WS-RECORDS-READ          PIC 9(07) VALUE ZERO.
+009000     05  WS-EXCEPTIONS-FOUND      PIC 9(07) VALUE ZERO.
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009500         UNTIL WS-EOF.
+009600     PERFORM 8000-FINISH THRU 8000-EXIT.
+009700     GOBACK.
+009800 0000-EXIT.
+009900     EXIT.
+010000******************************************************************
+010100*    1000-INITIALIZE - OPEN FILES AND CAPTURE TODAY'S DATE SO    *
+010200*    WE HAVE SOMETHING TO JUDGE STALENESS AGAINST.               *
+010300******************************************************************
+010400 1000-INITIALIZE.
+010500     OPEN INPUT AUDIT-LOG-IN.
+010600     OPEN OUTPUT EXCEPT-RPT.
+010700     MOVE FUNCTION CURRENT-DATE TO DTS100-CURRENT-DATE-TIME.
+010800     MOVE DTS100-CC-YY TO WS-TODAY-YY.
+010900     MOVE DTS100-CC-MM TO WS-TODAY-MM.
+011000     MOVE DTS100-CC-DD TO WS-TODAY-DD.
+011100     MOVE SPACES TO EXCEPT-RECORD-OUT.
+011200     STRING 'DTS200 DATE-VALIDITY RECONCILIATION EXCEPTIONS'
+011300         DELIMITED BY SIZE INTO EXCEPT-RECORD-OUT
+011400     END-STRING.
+011500     WRITE EXCEPT-RECORD-OUT.
+011550     IF WS-AUDIT-STATUS = '35'
+011560         DISPLAY 'DTS200 - NO AUDIT LOG ON FILE - NOTHING TO '
+011570             'RECONCILE'
+011580         SET WS-EOF TO TRUE
+011590     ELSE
+011595         PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+011598     END-IF.
+011700 1000-EXIT.
+011800     EXIT.
+011900******************************************************************
+012000*    2000-PROCESS-RECORD - VALIDATE ONE AUDIT RECORD'S WS-DATE.  *
+012100******************************************************************
+012200 2000-PROCESS-RECORD.
+012300     ADD 1 TO WS-RECORDS-READ.
+012400     PERFORM 3000-VALIDATE-DATE THRU 3000-EXIT.
+012500     IF NOT WS-DATE-VALID
+012600         PERFORM 4000-WRITE-EXCEPTION THRU 4000-EXIT
+012700     END-IF.
+012800     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+012900 2000-EXIT.
+013000     EXIT.
+013100 2100-READ-AUDIT.
+013200     READ AUDIT-LOG-IN INTO WS-AUDIT-PARSE
+013300         AT END
+013400             SET WS-EOF TO TRUE
+013500     END-READ.
+013600 2100-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900*    3000-VALIDATE-DATE - CONFIRM A REAL, IN-RANGE GREGORIAN     *
+014000*    CALENDAR DATE AND FLAG OBVIOUSLY STALE VALUES.              *
+014100******************************************************************
+014200 3000-VALIDATE-DATE.
+014300     SET WS-DATE-VALID TO TRUE.
+014400     MOVE SPACES TO WS-REASON.
+014500     IF WS-AP-RUN-MM < 1 OR WS-AP-RUN-MM > 12
+014600         MOVE 'N' TO WS-VALID-SW
+014700         STRING 'INVALID MONTH' DELIMITED BY SIZE
+014800             INTO WS-REASON
+014900         END-STRING
+015000     END-IF.
+015100     IF WS-DATE-VALID
+015200         MOVE WS-DIM-ENTRY(WS-AP-RUN-MM) TO WS-MAX-DAYS
+015300         IF WS-AP-RUN-MM = 2
+015400             IF FUNCTION MOD(WS-AP-RUN-YY, 4) = 0
+015500                 AND (FUNCTION MOD(WS-AP-RUN-YY, 100) NOT = 0
+015600                 OR FUNCTION MOD(WS-AP-RUN-YY, 400) = 0)
+015700                 MOVE 29 TO WS-MAX-DAYS
+015800             END-IF
+015900         END-IF
+016000         IF WS-AP-RUN-DD < 1 OR WS-AP-RUN-DD > WS-MAX-DAYS
+016100             MOVE 'N' TO WS-VALID-SW
+016200             STRING 'INVALID DAY-OF-MONTH' DELIMITED BY SIZE
+016300                 INTO WS-REASON
+016400             END-STRING
+016500         END-IF
+016600     END-IF.
+016700     IF WS-DATE-VALID
+016800         IF WS-AP-RUN-YY < WS-TODAY-YY - 1
+016900             MOVE 'N' TO WS-VALID-SW
+017000             STRING 'STALE - YEAR TOO FAR IN THE PAST'
+017100                 DELIMITED BY SIZE INTO WS-REASON
+017200             END-STRING
+017300         ELSE
+017400             IF WS-AP-RUN-YY > WS-TODAY-YY
+017500                 MOVE 'N' TO WS-VALID-SW
+017600                 STRING 'SYSTEM CLOCK AHEAD - YEAR IN THE FUTURE'
+017700                     DELIMITED BY SIZE INTO WS-REASON
+017800                 END-STRING
+017900             END-IF
+018000         END-IF
+018100     END-IF.
+018200 3000-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*    4000-WRITE-EXCEPTION - LIST THIS BAD STAMP ON THE REPORT.   *
+018600******************************************************************
+018700 4000-WRITE-EXCEPTION.
+018800     ADD 1 TO WS-EXCEPTIONS-FOUND.
+018900     MOVE SPACES TO EXCEPT-RECORD-OUT.
+019000     STRING 'JOB=' DELIMITED BY SIZE
+019100         WS-AP-JOB-ID            DELIMITED BY SIZE
+019200         ' DATE=' DELIMITED BY SIZE
+019300         WS-AP-RUN-DATE          DELIMITED BY SIZE
+019400         ' REASON=' DELIMITED BY SIZE
+019500         WS-REASON               DELIMITED BY SIZE
+019600         INTO EXCEPT-RECORD-OUT
+019700     END-STRING.
+019800     WRITE EXCEPT-RECORD-OUT.
+019900 4000-EXIT.
+020000     EXIT.
+020100******************************************************************
+020200*    8000-FINISH - SUMMARIZE AND CLOSE UP.                       *
+020300******************************************************************
+020400 8000-FINISH.
+020500     MOVE SPACES TO EXCEPT-RECORD-OUT.
+020600     STRING 'RECORDS READ: ' DELIMITED BY SIZE
+020700         WS-RECORDS-READ         DELIMITED BY SIZE
+020800         '  EXCEPTIONS FOUND: '  DELIMITED BY SIZE
+020900         WS-EXCEPTIONS-FOUND     DELIMITED BY SIZE
+021000         INTO EXCEPT-RECORD-OUT
+021100     END-STRING.
+021200     WRITE EXCEPT-RECORD-OUT.
+021300     CLOSE AUDIT-LOG-IN.
+021400     CLOSE EXCEPT-RPT.
+021500 8000-EXIT.
+021600     EXIT.
