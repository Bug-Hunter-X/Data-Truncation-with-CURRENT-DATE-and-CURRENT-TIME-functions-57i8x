@@ -0,0 +1,544 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DTS100.
+000120 AUTHOR. J R MCALLISTER.
+000130 INSTALLATION. DATA CENTER OPERATIONS - BATCH SUPPORT.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160******************************************************************
+000170*    DTS100 - DATE/TIME STAMPING ROUTINE                         *
+000180*                                                                *
+000190*    CAPTURES A FULL-PRECISION JOB RUN STAMP - DATE, TIME,       *
+000200*    HUNDREDTHS OF A SECOND, AND THE GMT/UTC OFFSET - INSTEAD    *
+000210*    OF THE OLD PIC 9(10) WS-DATE / PIC 9(06) WS-TIME PAIR,      *
+000220*    WHICH SILENTLY TRUNCATED THE HUNDREDTHS AND DROPPED THE     *
+000230*    OFFSET ENTIRELY.  WITHOUT THE OFFSET, TWO RUNS MADE IN      *
+000240*    DIFFERENT TIME ZONES (OR ACROSS A DAYLIGHT-SAVING           *
+000250*    BOUNDARY) COULD NOT BE ORDERED RELIABLY.                    *
+000260*                                                                *
+000270*    EVERY CAPTURE IS ALSO APPENDED TO THE JOB-RUN AUDIT LOG SO  *
+000280*    THE RUN HISTORY SURVIVES A MID-RUN ABEND, INDEPENDENT OF    *
+000290*    SPOOL OUTPUT OR OPERATOR RECOLLECTION.                      *
+000300*                                                                *
+000310*    INVOKED AS A BATCH STEP, DRIVEN BY A ONE-RECORD PARM CARD   *
+000320*    GIVING THE CALLING JOB'S ID, THE EVENT BEING STAMPED        *
+000330*    (START OR STOP), THE RUNNING SITE, AND - ON A STOP - THE    *
+000340*    CALLING JOB'S OWN COMPLETION CODE.                          *
+000341*                                                                *
+000350*    MODIFICATION HISTORY                                        *
+000360*    DATE       INIT  DESCRIPTION                                *
+000370*    2026-08-09 JRM   INITIAL VERSION - REPLACES OLD INLINE      *
+000380*                     MOVE FUNCTION CURRENT-DATE/CURRENT-TIME    *
+000390*                     CODE THAT TRUNCATED THE STAMP.             *
+000400*    2026-08-09 JRM   ADD JOB-RUN AUDIT LOG.                     *
+000410*    2026-08-09 JRM   ADD RESTART/CHECKPOINT SUPPORT.            *
+000420*    2026-08-09 JRM   ADD SITE TIME-ZONE OFFSET VALIDATION.      *
+000430*    2026-08-09 JRM   FEED END-OF-JOB STAMP TO OPS MONITORING.   *
+000440*    2026-08-09 JRM   READ SHARED CENTURY/DATE-FORMAT CONFIG.    *
+000450*    2026-08-09 JRM   ADD MULTI-RUN OVERLAP DETECTOR.            *
+000455*    2026-08-09 JRM   CAPTURE THE CALLING JOB'S OWN RETURN CODE  *
+000456*                     ON STOP SO THE AUDIT TRAIL AND MONITORING  *
+000457*                     FEED REFLECT ITS OUTCOME, NOT JUST THIS    *
+000458*                     ROUTINE'S OWN.                             *
+000460******************************************************************
+000470 ENVIRONMENT DIVISION.
+000480 CONFIGURATION SECTION.
+000490 SOURCE-COMPUTER. IBM-370.
+000500 OBJECT-COMPUTER. IBM-370.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT PARM-FILE ASSIGN TO PARMFILE
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-PARM-STATUS.
+000560     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-AUDIT-STATUS.
+000590     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CKPT-STATUS.
+000620     SELECT ZONE-FILE ASSIGN TO ZONEFILE
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS RANDOM
+000650         RECORD KEY IS DTSZONE-SITE-ID OF DTSZONE-RECORD
+000660         FILE STATUS IS WS-ZONE-STATUS.
+000670     SELECT CFG-FILE ASSIGN TO CFGFILE
+000680*    ONE-RECORD CENTURY-WINDOW / DATE-FORMAT CONFIGURATION
+000690*    CARD SHARED WITH EVERY CONSUMER OF THIS ROUTINE'S WS-DATE.
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-CFG-STATUS.
+000720*    SECOND SELECT ON THE SAME AUDITLOG ASSIGNMENT SO THE
+000730*    OVERLAP DETECTOR CAN RE-READ THE TRAIL BEFORE A NEW START
+000740*    IS ALLOWED TO PROCEED.
+000750     SELECT AUDIT-LOG-IN ASSIGN TO AUDITLOG
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-OVL-STATUS.
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  PARM-FILE
+000810     RECORDING MODE IS F.
+000820 01  PARM-RECORD.
+000830     05  PARM-JOB-ID              PIC X(08).
+000840     05  PARM-EVENT-TYPE          PIC X(05).
+000850     05  PARM-SITE-ID             PIC X(04).
+000855     05  PARM-CALLER-RC           PIC X(04).
+000860 FD  AUDIT-LOG
+000870     RECORDING MODE IS F.
+000880 01  AUDIT-RECORD-OUT             PIC X(80).
+000890 FD  CKPT-FILE
+000900     RECORDING MODE IS F.
+000910 01  CKPT-RECORD-IO               PIC X(50).
+000920 FD  ZONE-FILE
+000930     RECORDING MODE IS F.
+000940     COPY DTSZONE.
+000950 FD  CFG-FILE
+000960     RECORDING MODE IS F.
+000970 01  CFG-RECORD-IO                PIC X(31).
+000980 FD  AUDIT-LOG-IN
+000990     RECORDING MODE IS F.
+001000 01  AUDIT-RECORD-IN              PIC X(80).
+001010 WORKING-STORAGE SECTION.
+001020 COPY DTSAREA.
+001030 COPY DTSAUD.
+001040 COPY DTSCKPT.
+001050 77  WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+001060 77  WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+001070 77  WS-PARM-STATUS               PIC X(02) VALUE SPACES.
+001080 77  WS-ZONE-STATUS               PIC X(02) VALUE SPACES.
+001090 77  WS-CFG-STATUS                PIC X(02) VALUE SPACES.
+001100 77  WS-OVL-STATUS                PIC X(02) VALUE SPACES.
+001110 COPY DTSCFG.
+001120*    PARSE TEMPLATE FOR RE-READING THE AUDIT LOG'S FLAT TEXT
+001130*    LINES, MATCHING THE LAYOUT 4000-WRITE-AUDIT BUILDS BELOW.
+001140 01  WS-OVL-PARSE.
+001150     05  WS-OVL-JOB-ID            PIC X(08).
+001160     05  FILLER                   PIC X(26).
+001170     05  WS-OVL-EVENT-TYPE        PIC X(08).
+001180         88  WS-OVL-IS-START      VALUE 'START   '.
+001190         88  WS-OVL-IS-STOP       VALUE 'STOP    '.
+001200     05  FILLER                   PIC X(06).
+001210     05  WS-OVL-SITE-ID           PIC X(04).
+001220     05  FILLER                   PIC X(28).
+001230 77  WS-RETURN-CODE               PIC S9(04) COMP VALUE ZERO.
+001235 77  WS-CALLER-RC                 PIC S9(04) COMP VALUE ZERO.
+001240 77  WS-RC-EDIT                   PIC -(3)9.
+001250*    WORK FIELDS FOR THE CENTURY-WINDOW CHECK IN 1500-READ-CONFIG.
+001260 77  WS-CFG-CC-YY2                PIC 9(02).
+001270 77  WS-CFG-ACTUAL-CENT           PIC 9(02).
+001280*    HAND-DECLARED MIRROR OF THE TWO ZONE-TABLE FIELDS THIS
+001290*    ROUTINE ACTUALLY NEEDS, POPULATED FROM THE FD RECORD AFTER
+001300*    A SUCCESSFUL KEYED READ.
+001310 01  WS-ZONE-WORK.
+001320     05  WS-ZW-EXPECT-SIGN        PIC X(01).
+001330     05  WS-ZW-EXPECT-OFF-HHMM    PIC 9(04).
+001332     05  WS-ZW-OBSERVES-DST-SW    PIC X(01).
+001334         88  WS-ZW-OBSERVES-DST   VALUE 'Y'.
+001336     05  WS-ZW-DST-OFF-HHMM       PIC 9(04).
+001340 01  WS-SWITCHES.
+001350     05  WS-CKPT-FOUND-SW         PIC X(01) VALUE 'N'.
+001360         88  WS-CKPT-FOUND        VALUE 'Y'.
+001370     05  WS-ZONE-FOUND-SW         PIC X(01) VALUE 'N'.
+001380         88  WS-ZONE-FOUND        VALUE 'Y'.
+001390     05  WS-OFFSET-MISMATCH-SW    PIC X(01) VALUE 'N'.
+001400         88  WS-OFFSET-MISMATCH   VALUE 'Y'.
+001405     05  WS-ZW-DST-MATCH-SW       PIC X(01) VALUE 'N'.
+001406         88  WS-ZW-DST-MATCHED    VALUE 'Y'.
+001410     05  WS-OVL-EOF-SW            PIC X(01) VALUE 'N'.
+001420         88  WS-OVL-EOF           VALUE 'Y'.
+001430     05  WS-OVL-OPEN-SW           PIC X(01) VALUE 'N'.
+001440         88  WS-OVL-RUN-OPEN      VALUE 'Y'.
+001450     05  WS-ABEND-SW              PIC X(01) VALUE 'N'.
+001460         88  WS-IS-ABEND          VALUE 'Y'.
+001470 PROCEDURE DIVISION.
+001480 0000-MAINLINE.
+001490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001500     PERFORM 2000-CHECK-OVERLAP THRU 2000-EXIT.
+001510     PERFORM 3000-CAPTURE-STAMP THRU 3000-EXIT.
+001520     PERFORM 3500-VALIDATE-OFFSET THRU 3500-EXIT.
+001530     PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT.
+001540     PERFORM 5000-CHECKPOINT THRU 5000-EXIT.
+001550     PERFORM 6000-NOTIFY-MONITOR THRU 6000-EXIT.
+001560     GO TO 9999-EXIT.
+001570 0000-EXIT.
+001580     EXIT.
+001590******************************************************************
+001600*    1000-INITIALIZE - READ THE PARM CARD IDENTIFYING THE        *
+001610*    CALLING JOB, THE EVENT BEING STAMPED, AND THE SITE.         *
+001620******************************************************************
+001630 1000-INITIALIZE.
+001640     MOVE SPACES TO PARM-RECORD.
+001650     OPEN INPUT PARM-FILE.
+001660     IF WS-PARM-STATUS = '35'
+001670         DISPLAY 'DTS100 - NO PARM CARD SUPPLIED - ABEND'
+001680         MOVE 16 TO WS-RETURN-CODE
+001690         GO TO 9999-EXIT
+001700     END-IF.
+001710     READ PARM-FILE
+001720         AT END
+001730             DISPLAY 'DTS100 - NO PARM CARD SUPPLIED - ABEND'
+001740             MOVE 16 TO WS-RETURN-CODE
+001750             CLOSE PARM-FILE
+001760             GO TO 9999-EXIT
+001770     END-READ.
+001780     CLOSE PARM-FILE.
+001790     MOVE PARM-JOB-ID     TO DTSAUD-JOB-ID.
+001800     MOVE PARM-SITE-ID    TO DTSAUD-SITE-ID.
+001805     IF PARM-CALLER-RC IS NUMERIC
+001806         MOVE PARM-CALLER-RC TO WS-CALLER-RC
+001807     ELSE
+001808         MOVE ZERO TO WS-CALLER-RC
+001809     END-IF.
+001810     MOVE ZERO TO WS-RETURN-CODE.
+001820     PERFORM 1500-READ-CONFIG THRU 1500-EXIT.
+001830*    PULL BACK THE LAST-GOOD CHECKPOINT, IF ANY, SO AN OPERATOR
+001840*    CAN SEE WHERE A PRIOR RUN LEFT OFF INSTEAD OF REPROCESSING
+001850*    THE WHOLE DAY'S VOLUME FROM THE TOP.
+001860     MOVE 'N' TO WS-CKPT-FOUND-SW.
+001870     OPEN INPUT CKPT-FILE.
+001875     IF WS-CKPT-STATUS = '35'
+001876         DISPLAY 'DTS100 - NO PRIOR CHECKPOINT ON FILE'
+001877         GO TO 1000-CKPT-DONE
+001879     END-IF.
+001880     READ CKPT-FILE
+001890         AT END
+001900             DISPLAY 'DTS100 - NO PRIOR CHECKPOINT ON FILE'
+001910         NOT AT END
+001920             MOVE CKPT-RECORD-IO TO DTSCKPT-RECORD
+001930             SET WS-CKPT-FOUND TO TRUE
+001940     END-READ.
+001950     CLOSE CKPT-FILE.
+001955 1000-CKPT-DONE.
+001960     IF WS-CKPT-FOUND AND DTSCKPT-IN-PROGRESS
+001970         DISPLAY 'DTS100 - PRIOR RUN FOR JOB ' DTSCKPT-JOB-ID
+001980             ' DID NOT COMPLETE - LAST GOOD STAMP WAS '
+001990             DTSCKPT-LAST-GOOD-DATE '-' DTSCKPT-LAST-GOOD-TIME
+002000         DISPLAY 'DTS100 - RESTART FROM: '
+002010             DTSCKPT-RESTART-POINT
+002020     END-IF.
+002030 1000-EXIT.
+002040     EXIT.
+002050******************************************************************
+002060*    1500-READ-CONFIG - PICK UP THE SHARED CENTURY-WINDOW AND    *
+002070*    DATE-FORMAT CONFIGURATION RECORD.  THIS ROUTINE ALWAYS      *
+002080*    STAMPS A FOUR-DIGIT-YEAR YYYYMMDD WS-DATE, SO IF THE SHOP   *
+002090*    HAS CONFIGURED SOME OTHER DATE FORMAT FOR THIS JOB WE WARN  *
+002100*    RATHER THAN SILENTLY PRODUCE A STAMP DOWNSTREAM JOBS WILL   *
+002110*    MISREAD.                                                    *
+002120******************************************************************
+002130 1500-READ-CONFIG.
+002135     MOVE FUNCTION CURRENT-DATE TO DTS100-CURRENT-DATE-TIME.
+002140     OPEN INPUT CFG-FILE.
+002150     IF WS-CFG-STATUS = '35'
+002160         DISPLAY 'DTS100 - NO CONFIG RECORD ON FILE - USING '
+002170             'DEFAULT YYYYMMDD/HHMMSS ASSUMPTIONS'
+002180         GO TO 1500-EXIT
+002190     END-IF.
+002200     READ CFG-FILE
+002210         AT END
+002220             DISPLAY 'DTS100 - CONFIG FILE EMPTY - USING '
+002230                 'DEFAULT YYYYMMDD/HHMMSS ASSUMPTIONS'
+002240             CLOSE CFG-FILE
+002250             GO TO 1500-EXIT
+002260     END-READ.
+002270     MOVE CFG-RECORD-IO TO DTSCFG-RECORD.
+002280     CLOSE CFG-FILE.
+002290     IF NOT DTSCFG-FMT-YYYYMMDD
+002300         DISPLAY 'DTS100 - CONFIGURED DATE FORMAT '
+002310             DTSCFG-DATE-FORMAT
+002320             ' DOES NOT MATCH THIS ROUTINE''S NATIVE YYYYMMDD '
+002330             'STAMP - CONSUMERS MAY MISREAD WS-DATE'
+002340     END-IF.
+002350     IF NOT DTSCFG-FMT-HHMMSS
+002360         DISPLAY 'DTS100 - CONFIGURED TIME FORMAT '
+002370             DTSCFG-TIME-FORMAT
+002380             ' DOES NOT MATCH THIS ROUTINE''S NATIVE HHMMSS '
+002390             'STAMP - CONSUMERS MAY MISREAD WS-TIME'
+002400     END-IF.
+002410*    A DOWNSTREAM CONSUMER CONFIGURED FOR THE LEGACY 2-DIGIT-YEAR
+002420*    FORMAT EXPANDS ITS YY BACK TO A FULL YEAR USING THIS CENTURY
+002430*    WINDOW.  ONCE TODAY'S YEAR SUFFIX DROPS BELOW THE CONFIGURED
+002440*    PIVOT, THAT EXPANSION ROLLS INTO THE NEXT CENTURY - WARN SO
+002450*    THE PIVOT CAN BE MOVED BEFORE IT MISDATES ANYTHING.
+002460     IF DTSCFG-FMT-MMDDYY
+002470         COMPUTE WS-CFG-ACTUAL-CENT = DTS100-CC-YY / 100
+002480         COMPUTE WS-CFG-CC-YY2 =
+002490             DTS100-CC-YY - (WS-CFG-ACTUAL-CENT * 100)
+002500         IF WS-CFG-CC-YY2 < DTSCFG-CENTURY-START-YY
+002510             DISPLAY 'DTS100 - WARNING: TODAY''S YEAR SUFFIX '
+002520                 WS-CFG-CC-YY2 ' HAS ROLLED PAST THE CONFIGURED '
+002530                 'CENTURY-WINDOW PIVOT (START YY='
+002540                 DTSCFG-CENTURY-START-YY ') - A 2-DIGIT-YEAR '
+002550                 'CONSUMER OF THIS STAMP WOULD MISREAD THE '
+002560                 'CENTURY'
+002570         END-IF
+002580     END-IF.
+002590 1500-EXIT.
+002600     EXIT.
+002610******************************************************************
+002620*    2000-CHECK-OVERLAP - BEFORE STAMPING A NEW JOB START,        *
+002630*    CONFIRM THE AUDIT TRAIL DOESN'T ALREADY SHOW A RUN FOR THIS  *
+002640*    SAME JOB-ID STARTED AND NEVER STOPPED - THAT WOULD MEAN TWO  *
+002650*    COPIES OF THE SAME JOB ARE RUNNING AT ONCE.  A STOP EVENT    *
+002660*    IS NEVER BLOCKED - A JOB MUST ALWAYS BE ABLE TO CLOSE OUT.   *
+002670*    AN OVERLAP ABORT IS LOGGED TO THE AUDIT TRAIL AS AN ABEND    *
+002680*    EVENT SO THE RUN HISTORY SHOWS WHY THE JOB NEVER REACHED     *
+002690*    ITS NORMAL STOP.                                             *
+002700******************************************************************
+002710 2000-CHECK-OVERLAP.
+002720     MOVE 'N' TO WS-OVL-OPEN-SW.
+002730     IF PARM-EVENT-TYPE NOT = 'START'
+002740         GO TO 2000-EXIT
+002750     END-IF.
+002760     OPEN INPUT AUDIT-LOG-IN.
+002770     IF WS-OVL-STATUS = '35'
+002780         GO TO 2000-EXIT
+002790     END-IF.
+002800     MOVE 'N' TO WS-OVL-EOF-SW.
+002810     PERFORM 2100-SCAN-AUDIT-RECORD THRU 2100-EXIT.
+002820     PERFORM 2200-FIND-MATCHING-STOP THRU 2200-EXIT
+002830         UNTIL WS-OVL-EOF.
+002840     CLOSE AUDIT-LOG-IN.
+002850     IF WS-OVL-RUN-OPEN
+002860         DISPLAY 'DTS100 - JOB ' PARM-JOB-ID
+002870             ' ALREADY HAS A START ON THE AUDIT TRAIL WITH NO '
+002880             'MATCHING STOP - ABORTING TO AVOID AN OVERLAPPING '
+002890             'RUN'
+002900         MOVE 12 TO WS-RETURN-CODE
+002910         SET WS-IS-ABEND TO TRUE
+002920         PERFORM 3000-CAPTURE-STAMP THRU 3000-EXIT
+002930         PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT
+002940         PERFORM 6000-NOTIFY-MONITOR THRU 6000-EXIT
+002950         GO TO 9999-EXIT
+002960     END-IF.
+002970 2000-EXIT.
+002980     EXIT.
+002990******************************************************************
+003000*    2100-SCAN-AUDIT-RECORD - PULL THE NEXT AUDIT LOG RECORD.     *
+003010******************************************************************
+003020 2100-SCAN-AUDIT-RECORD.
+003030     READ AUDIT-LOG-IN INTO WS-OVL-PARSE
+003040         AT END
+003050             SET WS-OVL-EOF TO TRUE
+003060     END-READ.
+003070 2100-EXIT.
+003080     EXIT.
+003090******************************************************************
+003100*    2200-FIND-MATCHING-STOP - TRACK WHETHER THIS JOB-ID'S MOST  *
+003110*    RECENT EVENT ON THE TRAIL WAS A START WITH NO FOLLOWING     *
+003120*    STOP YET - SCOPED BY SITE SO CONCURRENT RUNS OF THE SAME    *
+003130*    JOB-ID AT DIFFERENT SITES DON'T FALSE-POSITIVE ON EACH      *
+003140*    OTHER.                                                      *
+003150******************************************************************
+003160 2200-FIND-MATCHING-STOP.
+003170     IF WS-OVL-JOB-ID = PARM-JOB-ID
+003180         AND WS-OVL-SITE-ID = PARM-SITE-ID
+003190         IF WS-OVL-IS-START
+003200             SET WS-OVL-RUN-OPEN TO TRUE
+003210         ELSE
+003220             IF WS-OVL-IS-STOP
+003230                 MOVE 'N' TO WS-OVL-OPEN-SW
+003240             END-IF
+003250         END-IF
+003260     END-IF.
+003270     PERFORM 2100-SCAN-AUDIT-RECORD THRU 2100-EXIT.
+003280 2200-EXIT.
+003290     EXIT.
+003300******************************************************************
+003310*    3000-CAPTURE-STAMP - THE ACTUAL FULL-PRECISION CAPTURE.     *
+003320*    NOTE THAT FUNCTION CURRENT-DATE IS MOVED INTO THE 21-BYTE   *
+003330*    ALPHANUMERIC CAPTURE FIELD, NEVER DIRECTLY INTO A NUMERIC   *
+003340*    WS-DATE/WS-TIME - THAT DIRECT MOVE IS WHAT TRUNCATED THE    *
+003350*    STAMP IN THE OLD CODE.                                      *
+003360******************************************************************
+003370 3000-CAPTURE-STAMP.
+003380     MOVE FUNCTION CURRENT-DATE TO DTS100-CURRENT-DATE-TIME.
+003390     MOVE DTS100-CC-YYMMDD      TO DTS100-WS-DATE.
+003400     MOVE DTS100-HHMMSS         TO DTS100-WS-TIME.
+003410     COMPUTE DTS100-UTC-OFFSET-MINS =
+003420         (DTS100-GMT-OFF-HH * 60) + DTS100-GMT-OFF-MM.
+003430     IF DTS100-GMT-SIGN = '-'
+003440         COMPUTE DTS100-UTC-OFFSET-MINS =
+003450             DTS100-UTC-OFFSET-MINS * -1
+003460     END-IF.
+003470 3000-EXIT.
+003480     EXIT.
+003490******************************************************************
+003500*    3500-VALIDATE-OFFSET - FOR MULTI-SITE STAMPING, CONFIRM THE *
+003510*    GMT OFFSET THE SYSTEM CLOCK JUST HANDED US MATCHES THE      *
+003520*    OFFSET REGISTERED FOR THIS SITE.  A MISMATCH USUALLY MEANS  *
+003530*    THE SERVER'S CLOCK OR TIME-ZONE SETTING IS WRONG, NOT THAT  *
+003540*    THE SITE TABLE IS WRONG, SO WE LOG IT RATHER THAN ABEND.    *
+003550******************************************************************
+003560 3500-VALIDATE-OFFSET.
+003570     MOVE 'N' TO WS-ZONE-FOUND-SW.
+003580     MOVE 'N' TO WS-OFFSET-MISMATCH-SW.
+003590     MOVE PARM-SITE-ID TO DTSZONE-SITE-ID OF DTSZONE-RECORD.
+003600     OPEN INPUT ZONE-FILE.
+003610     IF WS-ZONE-STATUS NOT = '00' AND WS-ZONE-STATUS NOT = '05'
+003620         DISPLAY 'DTS100 - ZONE TABLE NOT AVAILABLE - SKIPPING '
+003630             'OFFSET CHECK'
+003640         GO TO 3500-EXIT
+003650     END-IF.
+003660     READ ZONE-FILE
+003670         INVALID KEY
+003680             DISPLAY 'DTS100 - SITE ' PARM-SITE-ID
+003690                 ' NOT FOUND IN ZONE TABLE - SKIPPING OFFSET '
+003700                 'CHECK'
+003710         NOT INVALID KEY
+003720             SET WS-ZONE-FOUND TO TRUE
+003730             MOVE DTSZONE-EXPECT-SIGN OF DTSZONE-RECORD
+003740                 TO WS-ZW-EXPECT-SIGN
+003750             MOVE DTSZONE-EXPECT-OFF-HHMM OF DTSZONE-RECORD
+003760                 TO WS-ZW-EXPECT-OFF-HHMM
+003762             MOVE DTSZONE-OBSERVES-DST OF DTSZONE-RECORD
+003764                 TO WS-ZW-OBSERVES-DST-SW
+003770     END-READ.
+003780     CLOSE ZONE-FILE.
+003790     IF WS-ZONE-FOUND
+003800         IF DTS100-GMT-SIGN NOT = WS-ZW-EXPECT-SIGN
+003810             OR DTS100-GMT-OFF-HHMM NOT = WS-ZW-EXPECT-OFF-HHMM
+003812             PERFORM 3600-CHECK-DST-SHIFT THRU 3600-EXIT
+003814             IF NOT WS-ZW-DST-MATCHED
+003820                 SET WS-OFFSET-MISMATCH TO TRUE
+003830                 DISPLAY 'DTS100 - GMT OFFSET MISMATCH FOR SITE '
+003840                     PARM-SITE-ID ' - CAPTURED ' DTS100-GMT-SIGN
+003850                     DTS100-GMT-OFF-HHMM ' EXPECTED '
+003860                     WS-ZW-EXPECT-SIGN WS-ZW-EXPECT-OFF-HHMM
+003865             END-IF
+003870         END-IF
+003880     END-IF.
+003890 3500-EXIT.
+003900     EXIT.
+003902******************************************************************
+003904*    3600-CHECK-DST-SHIFT - WHEN A SITE'S CAPTURED GMT OFFSET    *
+003906*    DOES NOT MATCH ITS ZONE-TABLE STANDARD OFFSET, CHECK WHETHER *
+003908*    IT MATCHES THE DAYLIGHT-SAVING-ADJUSTED OFFSET INSTEAD,     *
+003910*    FOR SITES THE ZONE TABLE MARKS AS OBSERVING DST. DST ALWAYS *
+003912*    MOVES LOCAL CLOCKS ONE HOUR FORWARD OF STANDARD TIME, SO    *
+003914*    THE GMT OFFSET MAGNITUDE MOVES ONE HOUR CLOSER TO ZERO ON   *
+003916*    THE WEST SIDE OF THE PRIME MERIDIAN AND ONE HOUR FARTHER    *
+003918*    FROM ZERO ON THE EAST SIDE.                                 *
+003920******************************************************************
+003922 3600-CHECK-DST-SHIFT.
+003924     MOVE 'N' TO WS-ZW-DST-MATCH-SW.
+003926     IF WS-ZW-OBSERVES-DST
+003928         IF WS-ZW-EXPECT-SIGN = '+'
+003930             ADD 0100 TO WS-ZW-EXPECT-OFF-HHMM
+003932                 GIVING WS-ZW-DST-OFF-HHMM
+003934         ELSE
+003936             SUBTRACT 0100 FROM WS-ZW-EXPECT-OFF-HHMM
+003938                 GIVING WS-ZW-DST-OFF-HHMM
+003940         END-IF
+003942         IF DTS100-GMT-SIGN = WS-ZW-EXPECT-SIGN
+003944             AND DTS100-GMT-OFF-HHMM = WS-ZW-DST-OFF-HHMM
+003946             SET WS-ZW-DST-MATCHED TO TRUE
+003948         END-IF
+003950     END-IF.
+003952 3600-EXIT.
+003954     EXIT.
+003964******************************************************************
+003966*    4000-WRITE-AUDIT - APPEND ONE RECORD TO THE JOB-RUN AUDIT   *
+003968*    LOG FOR THIS STAMP, SO THE RUN HISTORY SURVIVES EVEN IF     *
+003970*    THE CALLING JOB ABENDS BEFORE ITS OWN LOG IS FLUSHED.       *
+003972******************************************************************
+003974 4000-WRITE-AUDIT.
+003976     MOVE DTS100-WS-DATE        TO DTSAUD-RUN-DATE.
+003978     MOVE DTS100-WS-TIME        TO DTSAUD-RUN-TIME.
+003980     MOVE DTS100-HUNDREDTHS     TO DTSAUD-HUNDREDTHS.
+003982     STRING DTS100-GMT-SIGN DELIMITED BY SIZE
+003984         DTS100-GMT-OFF-HHMM DELIMITED BY SIZE
+003986         INTO DTSAUD-GMT-OFFSET
+003988     END-STRING.
+004040     IF WS-IS-ABEND
+004050         MOVE 'ABEND'           TO DTSAUD-EVENT-TYPE
+004055         MOVE WS-RETURN-CODE    TO DTSAUD-RETURN-CODE
+004060     ELSE
+004070         MOVE PARM-EVENT-TYPE   TO DTSAUD-EVENT-TYPE
+004075         IF PARM-EVENT-TYPE = 'STOP'
+004076             MOVE WS-CALLER-RC  TO DTSAUD-RETURN-CODE
+004077         ELSE
+004078             MOVE WS-RETURN-CODE TO DTSAUD-RETURN-CODE
+004079         END-IF
+004080     END-IF.
+004095     IF WS-OFFSET-MISMATCH
+004096         SET DTSAUD-GMT-MISMATCH TO TRUE
+004097     ELSE
+004098         MOVE 'N' TO DTSAUD-OFFSET-MISMATCH
+004099     END-IF.
+004100     MOVE DTSAUD-RETURN-CODE    TO WS-RC-EDIT.
+004110     STRING DTSAUD-JOB-ID   DELIMITED BY SIZE
+004120         ' '                DELIMITED BY SIZE
+004130         DTSAUD-RUN-DATE    DELIMITED BY SIZE
+004140         ' '                DELIMITED BY SIZE
+004150         DTSAUD-RUN-TIME    DELIMITED BY SIZE
+004160         ' '                DELIMITED BY SIZE
+004170         DTSAUD-HUNDREDTHS  DELIMITED BY SIZE
+004180         ' '                DELIMITED BY SIZE
+004190         DTSAUD-GMT-OFFSET  DELIMITED BY SIZE
+004200         ' '                DELIMITED BY SIZE
+004210         DTSAUD-EVENT-TYPE  DELIMITED BY SIZE
+004220         ' '                DELIMITED BY SIZE
+004230         WS-RC-EDIT         DELIMITED BY SIZE
+004240         ' '                DELIMITED BY SIZE
+004250         DTSAUD-SITE-ID     DELIMITED BY SIZE
+004255         ' '                DELIMITED BY SIZE
+004256         DTSAUD-OFFSET-MISMATCH DELIMITED BY SIZE
+004260         INTO AUDIT-RECORD-OUT
+004270     END-STRING.
+004280     OPEN EXTEND AUDIT-LOG.
+004290     IF WS-AUDIT-STATUS = '35'
+004300         OPEN OUTPUT AUDIT-LOG
+004310     END-IF.
+004320     WRITE AUDIT-RECORD-OUT.
+004330     CLOSE AUDIT-LOG.
+004340 4000-EXIT.
+004350     EXIT.
+004360******************************************************************
+004370*    5000-CHECKPOINT - ON A CLEAN STOP, RECORD THIS STAMP AS     *
+004380*    THE LAST-GOOD RESTART POINT.  ON A START, MARK THE          *
+004390*    CHECKPOINT IN-PROGRESS SO A CRASH MID-RUN IS VISIBLE.       *
+004400******************************************************************
+004410 5000-CHECKPOINT.
+004420     MOVE PARM-JOB-ID           TO DTSCKPT-JOB-ID.
+004430     IF PARM-EVENT-TYPE = 'START'
+004440         STRING 'JOB STARTED AT ' DTS100-WS-TIME
+004450             INTO DTSCKPT-RESTART-POINT
+004460         END-STRING
+004470         SET DTSCKPT-IN-PROGRESS TO TRUE
+004480     ELSE
+004490         IF WS-RETURN-CODE = ZERO
+004500             MOVE DTS100-WS-DATE    TO DTSCKPT-LAST-GOOD-DATE
+004510             MOVE DTS100-WS-TIME    TO DTSCKPT-LAST-GOOD-TIME
+004520             MOVE DTS100-HUNDREDTHS TO DTSCKPT-LAST-GOOD-HUND
+004530             MOVE DTSAUD-GMT-OFFSET TO DTSCKPT-LAST-GOOD-GMT
+004540             STRING 'JOB COMPLETED NORMALLY'
+004550                 INTO DTSCKPT-RESTART-POINT
+004560             END-STRING
+004570             SET DTSCKPT-COMPLETE TO TRUE
+004580         ELSE
+004590             STRING 'JOB ENDED WITH RC ' WS-RC-EDIT
+004600                 INTO DTSCKPT-RESTART-POINT
+004610             END-STRING
+004620             SET DTSCKPT-IN-PROGRESS TO TRUE
+004630         END-IF
+004640     END-IF.
+004650     MOVE DTSCKPT-RECORD TO CKPT-RECORD-IO.
+004660     OPEN OUTPUT CKPT-FILE.
+004670     WRITE CKPT-RECORD-IO.
+004680     CLOSE CKPT-FILE.
+004690 5000-EXIT.
+004700     EXIT.
+004710******************************************************************
+004720*    6000-NOTIFY-MONITOR - ON A CLEAN OR UNCLEAN JOB STOP, OR ON  *
+004730*    AN ABORTED START (OVERLAPPING RUN), FEED THE STAMP AND       *
+004740*    RETURN CODE TO THE OPS MONITORING/PAGING INTERFACE RIGHT     *
+004750*    AWAY RATHER THAN WAITING ON THE NEXT AUDIT LOG SWEEP.  A     *
+004751*    NORMAL JOB START IS NOT PAGEABLE, SO IT IS NOT FED.          *
+004760******************************************************************
+004770 6000-NOTIFY-MONITOR.
+004780     IF PARM-EVENT-TYPE = 'STOP' OR WS-IS-ABEND
+004790         CALL 'DTS600' USING DTSAUD-RECORD, DTSAUD-RETURN-CODE
+004800     END-IF.
+004810 6000-EXIT.
+004820     EXIT.
+004830 9999-EXIT.
+004840     MOVE WS-RETURN-CODE TO RETURN-CODE.
+004850     GOBACK.
