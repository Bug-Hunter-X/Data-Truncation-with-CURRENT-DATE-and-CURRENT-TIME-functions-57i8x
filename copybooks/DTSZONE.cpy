@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    DTSZONE.CPY                                                 *
+000300*    SITE TIME-ZONE OFFSET TABLE RECORD                          *
+000400*                                                                *
+000500*    ONE ENTRY PER REGIONAL DATA CENTER, MAINTAINED VIA THE      *
+000600*    DTS400 MAINTENANCE SCREEN.  THE STAMPING ROUTINE COMPARES   *
+000700*    THE GMT OFFSET IT CAPTURES AGAINST THE REGISTERED OFFSET    *
+000800*    FOR THE RUNNING SITE AND FLAGS A MISMATCH.                  *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    2026-08-09 JRM   INITIAL VERSION                            *
+001200******************************************************************
+001300 01  DTSZONE-RECORD.
+001400     05  DTSZONE-SITE-ID          PIC X(04).
+001500     05  DTSZONE-SITE-NAME        PIC X(20).
+001600     05  DTSZONE-EXPECT-SIGN      PIC X(01).
+001700     05  DTSZONE-EXPECT-OFF-HHMM  PIC 9(04).
+001800     05  DTSZONE-OBSERVES-DST     PIC X(01).
+001900         88  DTSZONE-DST-YES      VALUE 'Y'.
+002000         88  DTSZONE-DST-NO       VALUE 'N'.
+002100     05  DTSZONE-LAST-MAINT-DATE  PIC 9(08).
+002200     05  DTSZONE-LAST-MAINT-USER  PIC X(08).
