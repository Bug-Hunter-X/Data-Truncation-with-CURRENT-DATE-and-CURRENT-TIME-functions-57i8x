@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    DTSCFG.CPY                                                  *
+000300*    CENTURY-WINDOW / DATE-FORMAT CONFIGURATION RECORD           *
+000400*                                                                *
+000500*    A SINGLE SHARED CONFIGURATION RECORD READ AT START-UP BY    *
+000600*    THE STAMPING ROUTINE AND BY ANY PROGRAM THAT CONSUMES ITS   *
+000700*    WS-DATE, SO THE CENTURY-WINDOW RULE AND EXPECTED DATE       *
+000800*    FORMAT LIVE IN ONE PLACE INSTEAD OF BEING HARDCODED AS A    *
+000900*    PICTURE CLAUSE IN EVERY PROGRAM.                            *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    2026-08-09 JRM   INITIAL VERSION                            *
+001300******************************************************************
+001400 01  DTSCFG-RECORD.
+001500     05  DTSCFG-CENTURY-START-YY  PIC 9(02).
+001600     05  DTSCFG-DATE-FORMAT       PIC X(08).
+001700         88  DTSCFG-FMT-YYYYMMDD  VALUE 'YYYYMMDD'.
+001800         88  DTSCFG-FMT-MMDDYYYY  VALUE 'MMDDYYYY'.
+001900         88  DTSCFG-FMT-MMDDYY    VALUE 'MMDDYY  '.
+002000     05  DTSCFG-TIME-FORMAT       PIC X(08).
+002100         88  DTSCFG-FMT-HHMMSS    VALUE 'HHMMSS  '.
+002200     05  DTSCFG-RETENTION-DAYS    PIC 9(05).
+002300     05  DTSCFG-LAST-MAINT-DATE   PIC 9(08).
