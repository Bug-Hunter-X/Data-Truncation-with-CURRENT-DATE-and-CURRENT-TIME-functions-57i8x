@@ -0,0 +1,44 @@
+000100******************************************************************
+000200*    DTSAREA.CPY                                                 *
+000300*    FULL-PRECISION DATE/TIME CAPTURE AREA                       *
+000400*                                                                *
+000500*    HOLDS THE COMPLETE 21-CHARACTER RESULT OF FUNCTION          *
+000600*    CURRENT-DATE, BROKEN OUT INTO ITS COMPONENT PARTS, PLUS     *
+000700*    THE GMT/UTC OFFSET THAT COMES BACK WITH IT.  PRIOR TO THIS  *
+000800*    COPYBOOK, PROGRAMS KEPT ONLY A PIC 9(10) WS-DATE AND A      *
+000900*    PIC 9(06) WS-TIME, WHICH TRUNCATED THE HUNDREDTHS-OF-       *
+001000*    SECOND AND DROPPED THE OFFSET ENTIRELY - TWO RUNS MADE IN   *
+001100*    DIFFERENT TIME ZONES (OR ACROSS A DST BOUNDARY) COULD NOT   *
+001200*    BE ORDERED RELIABLE ONCE STAMPED.                           *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                       *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    2026-08-09 JRM   INITIAL VERSION - WIDEN CAPTURE TO FULL    *
+001700*                     21-BYTE CURRENT-DATE RESULT                *
+001800******************************************************************
+001900 01  DTS100-WS-AREA.
+002000     05  DTS100-CURRENT-DATE-TIME     PIC X(21).
+002100     05  DTS100-CURR-DT-R REDEFINES DTS100-CURRENT-DATE-TIME.
+002200         10  DTS100-CC-YYMMDD.
+002300             15  DTS100-CC-YY         PIC 9(04).
+002400             15  DTS100-CC-MM         PIC 9(02).
+002500             15  DTS100-CC-DD         PIC 9(02).
+002600         10  DTS100-HHMMSS.
+002700             15  DTS100-CC-HH         PIC 9(02).
+002800             15  DTS100-CC-MN         PIC 9(02).
+002900             15  DTS100-CC-SS         PIC 9(02).
+003000         10  DTS100-HUNDREDTHS        PIC 9(02).
+003100         10  DTS100-GMT-OFFSET.
+003200             15  DTS100-GMT-SIGN      PIC X(01).
+003300             15  DTS100-GMT-OFF-HHMM.
+003400                 20  DTS100-GMT-OFF-HH PIC 9(02).
+003500                 20  DTS100-GMT-OFF-MM PIC 9(02).
+003600*    LEGACY-SHAPE FIELDS - STILL CARRIED FORWARD FOR DOWNSTREAM
+003700*    JOBS THAT READ A FLAT YYYYMMDD/HHMMSS STAMP.  THESE ARE
+003800*    POPULATED FROM THE FULL CAPTURE ABOVE, NEVER MOVED TO
+003900*    DIRECTLY FROM FUNCTION CURRENT-DATE/CURRENT-TIME.
+004000     05  DTS100-WS-DATE               PIC 9(08).
+004100     05  DTS100-WS-TIME               PIC 9(06).
+004200*    SIGNED MINUTES OFFSET FROM UTC, DERIVED FROM THE GMT
+004300*    OFFSET ABOVE - USED FOR CROSS-SITE TIMESTAMP COMPARISON.
+004400     05  DTS100-UTC-OFFSET-MINS       PIC S9(05) COMP-3.
