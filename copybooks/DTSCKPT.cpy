@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    DTSCKPT.CPY                                                 *
+000300*    RESTART/CHECKPOINT RECORD LAYOUT                            *
+000400*                                                                *
+000500*    HOLDS THE WS-DATE/WS-TIME STAMP OF THE LAST SUCCESSFULLY    *
+000600*    COMPLETED RUN SO A RESTARTED JOB CAN RESUME FROM THERE      *
+000700*    RATHER THAN REPROCESSING THE WHOLE DAY'S VOLUME.            *
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    2026-08-09 JRM   INITIAL VERSION                            *
+001200******************************************************************
+001300 01  DTSCKPT-RECORD.
+001400     05  DTSCKPT-JOB-ID           PIC X(08).
+001500     05  DTSCKPT-LAST-GOOD-DATE   PIC 9(08).
+001600     05  DTSCKPT-LAST-GOOD-TIME   PIC 9(06).
+001700     05  DTSCKPT-LAST-GOOD-HUND   PIC 9(02).
+001800     05  DTSCKPT-LAST-GOOD-GMT    PIC X(05).
+001900     05  DTSCKPT-RESTART-POINT    PIC X(20).
+002000     05  DTSCKPT-STATUS           PIC X(01).
+002100         88  DTSCKPT-COMPLETE     VALUE 'C'.
+002200         88  DTSCKPT-IN-PROGRESS  VALUE 'I'.
