@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    DTSAUD.CPY                                                  *
+000300*    JOB-RUN AUDIT LOG RECORD LAYOUT                             *
+000400*                                                                *
+000500*    ONE RECORD IS WRITTEN TO AUDIT-LOG EVERY TIME THE STAMPING  *
+000600*    ROUTINE CAPTURES A NEW WS-DATE/WS-TIME, SO THE RUN HISTORY  *
+000700*    SURVIVES EVEN WHEN A JOB ABENDS PARTWAY THROUGH THE NIGHT.  *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    2026-08-09 JRM   INITIAL VERSION                            *
+001300******************************************************************
+001400 01  DTSAUD-RECORD.
+001500     05  DTSAUD-JOB-ID            PIC X(08).
+001600     05  DTSAUD-RUN-DATE          PIC 9(08).
+001700     05  DTSAUD-RUN-TIME          PIC 9(06).
+001800     05  DTSAUD-HUNDREDTHS        PIC 9(02).
+001900     05  DTSAUD-GMT-OFFSET        PIC X(05).
+002000     05  DTSAUD-EVENT-TYPE        PIC X(08).
+002100         88  DTSAUD-EVT-START     VALUE 'START'.
+002200         88  DTSAUD-EVT-STOP      VALUE 'STOP'.
+002300         88  DTSAUD-EVT-ABEND     VALUE 'ABEND'.
+002400     05  DTSAUD-RETURN-CODE       PIC S9(04) COMP.
+002500     05  DTSAUD-SITE-ID           PIC X(04).
+002550     05  DTSAUD-OFFSET-MISMATCH   PIC X(01).
+002560         88  DTSAUD-GMT-MISMATCH  VALUE 'Y'.
+002600     05  FILLER                   PIC X(19).
