@@ -0,0 +1,187 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DTS400.
+000300 AUTHOR. J R MCALLISTER.
+000400 INSTALLATION. DATA CENTER OPERATIONS - BATCH SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    DTS400 - TIME-ZONE TABLE MAINTENANCE SCREEN                 *
+000900*                                                                *
+001000*    LETS AN OPERATOR ADD, CHANGE, OR DISPLAY A SITE'S ENTRY IN  *
+001100*    THE ZONE TABLE THAT DTS100 CHECKS THE CAPTURED GMT OFFSET   *
+001200*    AGAINST.  NEW SITES MUST BE REGISTERED HERE BEFORE DTS100   *
+001300*    WILL STOP FLAGGING THEM AS AN OFFSET MISMATCH.              *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    2026-08-09 JRM   INITIAL VERSION                            *
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002300 SPECIAL-NAMES.
+002400     CRT STATUS IS WS-CRT-STATUS.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ZONE-FILE ASSIGN TO ZONEFILE
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS RANDOM
+003000         RECORD KEY IS DTSZONE-SITE-ID OF DTSZONE-RECORD
+003100         FILE STATUS IS WS-ZONE-STATUS.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ZONE-FILE
+003500     RECORDING MODE IS F.
+003600     COPY DTSZONE.
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-ZONE-STATUS               PIC X(02) VALUE SPACES.
+003900 77  WS-CRT-STATUS                PIC X(04) VALUE SPACES.
+004000 01  WS-SWITCHES.
+004100     05  WS-DONE-SW               PIC X(01) VALUE 'N'.
+004200         88  WS-DONE              VALUE 'Y'.
+004300 01  WS-SCR-FUNCTION              PIC X(01).
+004400     88  WS-SCR-ADD               VALUE 'A'.
+004500     88  WS-SCR-CHANGE            VALUE 'C'.
+004600     88  WS-SCR-DISPLAY           VALUE 'D'.
+004700     88  WS-SCR-QUIT              VALUE 'Q'.
+004800 01  WS-SCR-SITE-ID               PIC X(04).
+004900 01  WS-SCR-SITE-NAME             PIC X(20).
+005000 01  WS-SCR-SIGN                  PIC X(01).
+005100 01  WS-SCR-OFFSET                PIC 9(04).
+005200 01  WS-SCR-DST                   PIC X(01).
+005300 SCREEN SECTION.
+005400 01  DTS400-MAINT-SCREEN.
+005500     05  BLANK SCREEN.
+005600     05  LINE 01 COLUMN 25 VALUE 'DTS400 - ZONE TABLE MAINT'.
+005700     05  LINE 03 COLUMN 05 VALUE 'FUNCTION (A/C/D/Q):'.
+005800     05  LINE 03 COLUMN 25 PIC X(01) TO WS-SCR-FUNCTION.
+005900     05  LINE 05 COLUMN 05 VALUE 'SITE ID            :'.
+006000     05  LINE 05 COLUMN 27 PIC X(04) TO WS-SCR-SITE-ID.
+006100     05  LINE 06 COLUMN 05 VALUE 'SITE NAME          :'.
+006200     05  LINE 06 COLUMN 27 PIC X(20) TO WS-SCR-SITE-NAME.
+006300     05  LINE 07 COLUMN 05 VALUE 'EXPECTED GMT SIGN  :'.
+006400     05  LINE 07 COLUMN 27 PIC X(01) TO WS-SCR-SIGN.
+006500     05  LINE 08 COLUMN 05 VALUE 'EXPECTED GMT OFFSET:'.
+006600     05  LINE 08 COLUMN 27 PIC 9(04) TO WS-SCR-OFFSET.
+006700     05  LINE 09 COLUMN 05 VALUE 'OBSERVES DST (Y/N) :'.
+006800     05  LINE 09 COLUMN 27 PIC X(01) TO WS-SCR-DST.
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007200     PERFORM 2000-PROCESS-SCREEN THRU 2000-EXIT
+007300         UNTIL WS-DONE.
+007400     PERFORM 9000-FINISH THRU 9000-EXIT.
+007500     GOBACK.
+007600 0000-EXIT.
+007700     EXIT.
+007800******************************************************************
+007900*    1000-INITIALIZE - OPEN THE ZONE TABLE FOR KEYED MAINTENANCE.*
+008000******************************************************************
+008100 1000-INITIALIZE.
+008200     OPEN I-O ZONE-FILE.
+008300     IF WS-ZONE-STATUS = '35'
+008400         CLOSE ZONE-FILE
+008500         OPEN OUTPUT ZONE-FILE
+008600         CLOSE ZONE-FILE
+008700         OPEN I-O ZONE-FILE
+008800     END-IF.
+008900 1000-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*    2000-PROCESS-SCREEN - DISPLAY THE MAINTENANCE SCREEN,       *
+009300*    ACCEPT ONE TRANSACTION, AND CARRY IT OUT.                   *
+009400******************************************************************
+009500 2000-PROCESS-SCREEN.
+009600     MOVE SPACES TO WS-SCR-FUNCTION WS-SCR-SITE-ID
+009700         WS-SCR-SITE-NAME WS-SCR-SIGN WS-SCR-DST.
+009800     MOVE ZERO TO WS-SCR-OFFSET.
+009900     DISPLAY DTS400-MAINT-SCREEN.
+010000     ACCEPT DTS400-MAINT-SCREEN.
+010100     IF WS-SCR-QUIT
+010200         SET WS-DONE TO TRUE
+010300         GO TO 2000-EXIT
+010400     END-IF.
+010500     MOVE WS-SCR-SITE-ID TO DTSZONE-SITE-ID OF DTSZONE-RECORD.
+010600     IF WS-SCR-ADD
+010700         PERFORM 3000-ADD-SITE THRU 3000-EXIT
+010800     ELSE
+010900         IF WS-SCR-CHANGE
+011000             PERFORM 4000-CHANGE-SITE THRU 4000-EXIT
+011100         ELSE
+011200             IF WS-SCR-DISPLAY
+011300                 PERFORM 5000-DISPLAY-SITE THRU 5000-EXIT
+011400             ELSE
+011500                 DISPLAY 'DTS400 - INVALID FUNCTION CODE'
+011600             END-IF
+011700         END-IF
+011800     END-IF.
+011900 2000-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200*    3000-ADD-SITE - WRITE A NEW ENTRY TO THE ZONE TABLE.        *
+012300******************************************************************
+012400 3000-ADD-SITE.
+012500     MOVE WS-SCR-SITE-NAME TO DTSZONE-SITE-NAME OF DTSZONE-RECORD.
+012600     MOVE WS-SCR-SIGN TO DTSZONE-EXPECT-SIGN OF DTSZONE-RECORD.
+012700     MOVE WS-SCR-OFFSET
+012800         TO DTSZONE-EXPECT-OFF-HHMM OF DTSZONE-RECORD.
+012900     MOVE WS-SCR-DST TO DTSZONE-OBSERVES-DST OF DTSZONE-RECORD.
+013000     MOVE FUNCTION CURRENT-DATE (1:8)
+013100         TO DTSZONE-LAST-MAINT-DATE OF DTSZONE-RECORD.
+013200     MOVE 'DTS400' TO DTSZONE-LAST-MAINT-USER OF DTSZONE-RECORD.
+013300     WRITE DTSZONE-RECORD
+013400         INVALID KEY
+013500             DISPLAY 'DTS400 - SITE ALREADY EXISTS - USE CHANGE'
+013600         NOT INVALID KEY
+013700             DISPLAY 'DTS400 - SITE ADDED'
+013800     END-WRITE.
+013900 3000-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200*    4000-CHANGE-SITE - UPDATE AN EXISTING ZONE TABLE ENTRY.     *
+014300******************************************************************
+014400 4000-CHANGE-SITE.
+014500     READ ZONE-FILE
+014600         INVALID KEY
+014700             DISPLAY 'DTS400 - SITE NOT ON FILE - USE ADD'
+014800             GO TO 4000-EXIT
+014900     END-READ.
+015000     MOVE WS-SCR-SITE-NAME TO DTSZONE-SITE-NAME OF DTSZONE-RECORD.
+015100     MOVE WS-SCR-SIGN TO DTSZONE-EXPECT-SIGN OF DTSZONE-RECORD.
+015200     MOVE WS-SCR-OFFSET
+015300         TO DTSZONE-EXPECT-OFF-HHMM OF DTSZONE-RECORD.
+015400     MOVE WS-SCR-DST TO DTSZONE-OBSERVES-DST OF DTSZONE-RECORD.
+015500     MOVE FUNCTION CURRENT-DATE (1:8)
+015600         TO DTSZONE-LAST-MAINT-DATE OF DTSZONE-RECORD.
+015700     MOVE 'DTS400' TO DTSZONE-LAST-MAINT-USER OF DTSZONE-RECORD.
+015800     REWRITE DTSZONE-RECORD
+015900         INVALID KEY
+016000             DISPLAY 'DTS400 - REWRITE FAILED'
+016100         NOT INVALID KEY
+016200             DISPLAY 'DTS400 - SITE UPDATED'
+016300     END-REWRITE.
+016400 4000-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700*    5000-DISPLAY-SITE - SHOW THE CURRENT ENTRY FOR THIS SITE.   *
+016800******************************************************************
+016900 5000-DISPLAY-SITE.
+017000     READ ZONE-FILE
+017100         INVALID KEY
+017200             DISPLAY 'DTS400 - SITE NOT ON FILE'
+017300         NOT INVALID KEY
+017400             DISPLAY 'DTS400 - ' DTSZONE-SITE-ID OF DTSZONE-RECORD
+017500                 ' ' DTSZONE-SITE-NAME OF DTSZONE-RECORD
+017600                 ' ' DTSZONE-EXPECT-SIGN OF DTSZONE-RECORD
+017700                 DTSZONE-EXPECT-OFF-HHMM OF DTSZONE-RECORD
+017800     END-READ.
+017900 5000-EXIT.
+018000     EXIT.
+018100******************************************************************
+018200*    9000-FINISH - CLOSE THE ZONE TABLE AND RETURN.              *
+018300******************************************************************
+018400 9000-FINISH.
+018500     CLOSE ZONE-FILE.
+018600 9000-EXIT.
+018700     EXIT.
