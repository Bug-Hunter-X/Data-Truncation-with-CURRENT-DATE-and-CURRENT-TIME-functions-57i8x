@@ -0,0 +1,92 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DTS600.
+000300 AUTHOR. J R MCALLISTER.
+000400 INSTALLATION. DATA CENTER OPERATIONS - BATCH SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    DTS600 - OPERATIONS MONITORING/PAGING FEED INTERFACE        *
+000900*                                                                *
+001000*    CALLED BY DTS100 AS SOON AS A JOB'S END-OF-JOB STAMP IS     *
+001100*    CAPTURED.  DROPS ONE EXTRACT RECORD ONTO THE MONITORING     *
+001200*    FEED DATA SET SO THE OPS CONSOLE / PAGING SYSTEM PICKS UP   *
+001300*    THE JOB'S COMPLETION STAMP AND RETURN CODE WITHOUT WAITING  *
+001400*    FOR A SEPARATE SWEEP OF THE AUDIT LOG.  A NONZERO RETURN    *
+001500*    CODE IS CLASSIFIED AS A PAGEABLE EVENT.                     *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                        *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    2026-08-09 JRM   INITIAL VERSION                            *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT MON-FEED ASSIGN TO MONFEED
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-FEED-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  MON-FEED
+003300     RECORDING MODE IS F.
+003400 01  FEED-RECORD-OUT              PIC X(100).
+003500 WORKING-STORAGE SECTION.
+003600 77  WS-FEED-STATUS               PIC X(02) VALUE SPACES.
+003700 77  WS-RC-EDIT                   PIC -(3)9.
+003800 01  WS-SEVERITY                  PIC X(08).
+003900 LINKAGE SECTION.
+004000 COPY DTSAUD REPLACING ==DTSAUD-RECORD== BY ==LK-AUDIT-AREA==.
+004100 01  LK-RETURN-CODE               PIC S9(04) COMP.
+004200 PROCEDURE DIVISION USING LK-AUDIT-AREA, LK-RETURN-CODE.
+004300 0000-MAINLINE.
+004400     PERFORM 1000-BUILD-FEED-RECORD THRU 1000-EXIT.
+004500     PERFORM 2000-SEND-FEED THRU 2000-EXIT.
+004600     GOBACK.
+004700 0000-EXIT.
+004800     EXIT.
+004900******************************************************************
+005000*    1000-BUILD-FEED-RECORD - CLASSIFY THE SEVERITY AND LAY OUT  *
+005100*    THE FLAT EXTRACT LINE THE MONITORING INTERFACE READS.       *
+005200******************************************************************
+005300 1000-BUILD-FEED-RECORD.
+005400     IF LK-RETURN-CODE = ZERO
+005500         MOVE 'INFO'     TO WS-SEVERITY
+005600     ELSE
+005700         IF LK-RETURN-CODE < 16
+005800             MOVE 'WARNING'  TO WS-SEVERITY
+005900         ELSE
+006000             MOVE 'CRITICAL' TO WS-SEVERITY
+006100         END-IF
+006200     END-IF.
+006300     MOVE LK-RETURN-CODE TO WS-RC-EDIT.
+006400     MOVE SPACES TO FEED-RECORD-OUT.
+006500     STRING DTSAUD-JOB-ID OF LK-AUDIT-AREA  DELIMITED BY SIZE
+006600         ' '                             DELIMITED BY SIZE
+006700         DTSAUD-RUN-DATE OF LK-AUDIT-AREA   DELIMITED BY SIZE
+006800         ' '                             DELIMITED BY SIZE
+006900         DTSAUD-RUN-TIME OF LK-AUDIT-AREA   DELIMITED BY SIZE
+007000         ' '                             DELIMITED BY SIZE
+007100         WS-RC-EDIT                      DELIMITED BY SIZE
+007200         ' '                             DELIMITED BY SIZE
+007300         WS-SEVERITY                     DELIMITED BY SIZE
+007400         ' '                             DELIMITED BY SIZE
+007500         DTSAUD-SITE-ID OF LK-AUDIT-AREA    DELIMITED BY SIZE
+007600         INTO FEED-RECORD-OUT
+007700     END-STRING.
+007800 1000-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100*    2000-SEND-FEED - APPEND TO THE MONITORING FEED, CREATING IT *
+008200*    ON THE VERY FIRST CALL.                                     *
+008300******************************************************************
+008400 2000-SEND-FEED.
+008500     OPEN EXTEND MON-FEED.
+008600     IF WS-FEED-STATUS = '35'
+008700         OPEN OUTPUT MON-FEED
+008800     END-IF.
+008900     WRITE FEED-RECORD-OUT.
+009000     CLOSE MON-FEED.
+009100 2000-EXIT.
+009200     EXIT.
