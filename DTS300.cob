@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DTS300.
+000300 AUTHOR. J R MCALLISTER.
+000400 INSTALLATION. DATA CENTER OPERATIONS - BATCH SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    DTS300 - ELAPSED RUN-TIME / LATENCY TREND REPORT            *
+000900*                                                                *
+001000*    MATCHES THE PAIRED START AND STOP STAMPS DTS100 WRITES TO   *
+001100*    THE JOB-RUN AUDIT LOG, COMPUTES THE ELAPSED RUN TIME FOR    *
+001200*    EACH PAIR, AND ROLLS THE RESULT INTO A CUMULATIVE TREND     *
+001300*    LOG SO A 30-DAY PICTURE OF RUN-TIME DRIFT CAN BE REPORTED   *
+001400*    INSTEAD OF JUST TODAY'S NUMBER.                             *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                        *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    2026-08-09 JRM   INITIAL VERSION                            *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT AUDIT-LOG-IN ASSIGN TO AUDITLOG
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-AUDIT-STATUS.
+002900     SELECT ELAPSED-RPT ASSIGN TO ELAPSRPT
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT TREND-LOG ASSIGN TO TRENDLOG
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-TREND-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  AUDIT-LOG-IN
+003700     RECORDING MODE IS F.
+003800 01  AUDIT-RECORD-IN              PIC X(80).
+003900 FD  ELAPSED-RPT
+004000     RECORDING MODE IS F.
+004100 01  ELAPSED-RECORD-OUT           PIC X(132).
+004200 FD  TREND-LOG
+004300     RECORDING MODE IS F.
+004400 01  TREND-RECORD-IO              PIC X(40).
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+004700 77  WS-TREND-STATUS              PIC X(02) VALUE SPACES.
+004800 COPY DTSAREA.
+004900 01  WS-AUDIT-PARSE.
+005000     05  WS-AP-JOB-ID             PIC X(08).
+005100     05  FILLER                   PIC X(01).
+005200     05  WS-AP-RUN-DATE           PIC 9(08).
+005300     05  FILLER                   PIC X(01).
+005400     05  WS-AP-RUN-TIME.
+005500         10  WS-AP-RUN-HH         PIC 9(02).
+005600         10  WS-AP-RUN-MN         PIC 9(02).
+005700         10  WS-AP-RUN-SS         PIC 9(02).
+005800     05  FILLER                   PIC X(01).
+005900     05  WS-AP-HUND               PIC 9(02).
+006000     05  FILLER                   PIC X(01).
+006100     05  WS-AP-GMT                PIC X(05).
+006200     05  FILLER                   PIC X(01).
+006300     05  WS-AP-EVENT-TYPE         PIC X(08).
+006400         88  WS-AP-IS-START       VALUE 'START   '.
+006500         88  WS-AP-IS-STOP        VALUE 'STOP    '.
+006600     05  FILLER                   PIC X(01).
+006700     05  WS-AP-RC-EDIT            PIC X(04).
+006800     05  FILLER                   PIC X(01).
+006900     05  WS-AP-SITE-ID            PIC X(04).
+007000 01  WS-TREND-PARSE.
+007100     05  WS-TP-JOB-ID             PIC X(08).
+007200     05  FILLER                   PIC X(01).
+007300     05  WS-TP-RUN-DATE           PIC 9(08).
+007400     05  FILLER                   PIC X(01).
+007500     05  WS-TP-ELAPSED-SECS       PIC 9(07).
+007600 01  WS-PENDING-STARTS.
+007700     05  WS-PEND-ENTRY OCCURS 20 TIMES INDEXED BY WS-PEND-IDX.
+007750         10  WS-PEND-JOB-ID       PIC X(08).
+007760         10  WS-PEND-SITE-ID      PIC X(04).
+007900         10  WS-PEND-START-SECS   PIC 9(07).
+008000         10  WS-PEND-IN-USE-SW    PIC X(01).
+008100             88  WS-PEND-IN-USE   VALUE 'Y'.
+008200 01  WS-SWITCHES.
+008300     05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+008400         88  WS-EOF               VALUE 'Y'.
+008500     05  WS-TREND-EOF-SW          PIC X(01) VALUE 'N'.
+008600         88  WS-TREND-EOF         VALUE 'Y'.
+008700     05  WS-FOUND-SW              PIC X(01) VALUE 'N'.
+008800         88  WS-FOUND-MATCH       VALUE 'Y'.
+008900 01  WS-WORK-FIELDS.
+009000     05  WS-START-SECS-OF-DAY     PIC 9(07).
+009100     05  WS-STOP-SECS-OF-DAY      PIC 9(07).
+009200     05  WS-ELAPSED-SECS          PIC 9(07).
+009300     05  WS-TODAY-CCYYMMDD        PIC 9(08).
+009400     05  WS-CUTOFF-INTEGER        PIC S9(09) COMP-3.
+009500     05  WS-REC-INTEGER           PIC S9(09) COMP-3.
+009600 01  WS-COUNTERS.
+009700     05  WS-PAIRS-MATCHED         PIC 9(05) VALUE ZERO.
+009800     05  WS-TREND-COUNT           PIC 9(07) VALUE ZERO.
+009900     05  WS-TREND-TOTAL-SECS      PIC 9(09) VALUE ZERO.
+010000     05  WS-TREND-MIN-SECS        PIC 9(07) VALUE 9999999.
+010100     05  WS-TREND-MAX-SECS        PIC 9(07) VALUE ZERO.
+010200     05  WS-TREND-AVG-SECS        PIC 9(07) VALUE ZERO.
+010300 PROCEDURE DIVISION.
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010600     PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+010700         UNTIL WS-EOF.
+010800     PERFORM 5000-SUMMARIZE-TREND THRU 5000-EXIT.
+010900     PERFORM 9000-FINISH THRU 9000-EXIT.
+011000     GOBACK.
+011100 0000-EXIT.
+011200     EXIT.
+011300******************************************************************
+011400*    1000-INITIALIZE - OPEN FILES, CLEAR THE PENDING-START       *
+011500*    TABLE, CAPTURE TODAY'S DATE FOR THE 30-DAY TREND CUTOFF.    *
+011600******************************************************************
+011700 1000-INITIALIZE.
+011800     OPEN INPUT AUDIT-LOG-IN.
+011900     OPEN OUTPUT ELAPSED-RPT.
+012000     MOVE FUNCTION CURRENT-DATE TO DTS100-CURRENT-DATE-TIME.
+012100     MOVE DTS100-CC-YYMMDD TO WS-TODAY-CCYYMMDD.
+012200     PERFORM VARYING WS-PEND-IDX FROM 1 BY 1
+012300         UNTIL WS-PEND-IDX > 20
+012400         MOVE SPACES TO WS-PEND-JOB-ID (WS-PEND-IDX)
+012450         MOVE SPACES TO WS-PEND-SITE-ID (WS-PEND-IDX)
+012500         MOVE ZERO TO WS-PEND-START-SECS (WS-PEND-IDX)
+012600         MOVE 'N' TO WS-PEND-IN-USE-SW (WS-PEND-IDX)
+012700     END-PERFORM.
+012800     MOVE SPACES TO ELAPSED-RECORD-OUT.
+012900     STRING 'DTS300 ELAPSED RUN-TIME REPORT' DELIMITED BY SIZE
+013000         INTO ELAPSED-RECORD-OUT
+013100     END-STRING.
+013200     WRITE ELAPSED-RECORD-OUT.
+013250     IF WS-AUDIT-STATUS = '35'
+013260         DISPLAY 'DTS300 - NO AUDIT LOG ON FILE YET'
+013270         SET WS-EOF TO TRUE
+013280     ELSE
+013290         PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+013295     END-IF.
+013400 1000-EXIT.
+013500     EXIT.
+013600******************************************************************
+013700*    2000-PROCESS-AUDIT - ON A START, PARK THE STAMP; ON A STOP, *
+013800*    MATCH IT AGAINST A PARKED START FOR THE SAME JOB-ID.        *
+013900******************************************************************
+014000 2000-PROCESS-AUDIT.
+014100     IF WS-AP-IS-START
+014200         PERFORM 3000-PARK-START THRU 3000-EXIT
+014300     ELSE
+014400         IF WS-AP-IS-STOP
+014500             PERFORM 4000-MATCH-STOP THRU 4000-EXIT
+014600         END-IF
+014700     END-IF.
+014800     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+014900 2000-EXIT.
+015000     EXIT.
+015100 2100-READ-AUDIT.
+015200     READ AUDIT-LOG-IN INTO WS-AUDIT-PARSE
+015300         AT END
+015400             SET WS-EOF TO TRUE
+015500     END-READ.
+015600 2100-EXIT.
+015700     EXIT.
+015800******************************************************************
+015900*    3000-PARK-START - SAVE THIS JOB'S START TIME-OF-DAY IN THE  *
+016000*    FIRST FREE TABLE SLOT.                                      *
+016100******************************************************************
+016200 3000-PARK-START.
+016300     COMPUTE WS-START-SECS-OF-DAY =
+016400         (WS-AP-RUN-HH * 3600) + (WS-AP-RUN-MN * 60)
+016500         + WS-AP-RUN-SS.
+016600     SET WS-FOUND-SW TO 'N'.
+016700     SET WS-PEND-IDX TO 1.
+016800     SEARCH WS-PEND-ENTRY
+016900         AT END
+017000             DISPLAY 'DTS300 - PENDING-START TABLE FULL - '
+017050                 'DROPPING START FOR JOB ' WS-AP-JOB-ID
+017100         WHEN NOT WS-PEND-IN-USE (WS-PEND-IDX)
+017150             MOVE WS-AP-JOB-ID TO WS-PEND-JOB-ID (WS-PEND-IDX)
+017160             MOVE WS-AP-SITE-ID TO WS-PEND-SITE-ID (WS-PEND-IDX)
+017300             MOVE WS-START-SECS-OF-DAY
+017400                 TO WS-PEND-START-SECS (WS-PEND-IDX)
+017500             MOVE 'Y' TO WS-PEND-IN-USE-SW (WS-PEND-IDX)
+017600     END-SEARCH.
+017700 3000-EXIT.
+017800     EXIT.
+017900******************************************************************
+018000*    4000-MATCH-STOP - FIND THIS JOB'S PARKED START, COMPUTE THE *
+018100*    ELAPSED SECONDS, WRITE A DETAIL LINE AND A TREND ENTRY.     *
+018200******************************************************************
+018300 4000-MATCH-STOP.
+018400     COMPUTE WS-STOP-SECS-OF-DAY =
+018500         (WS-AP-RUN-HH * 3600) + (WS-AP-RUN-MN * 60)
+018600         + WS-AP-RUN-SS.
+018700     SET WS-PEND-IDX TO 1.
+018800     SEARCH WS-PEND-ENTRY
+018900         AT END
+019000             DISPLAY 'DTS300 - NO MATCHING START FOR JOB '
+019100                 WS-AP-JOB-ID
+019200         WHEN WS-PEND-IN-USE (WS-PEND-IDX)
+019300             AND WS-PEND-JOB-ID (WS-PEND-IDX) = WS-AP-JOB-ID
+019350             AND WS-PEND-SITE-ID (WS-PEND-IDX) = WS-AP-SITE-ID
+019400             PERFORM 4100-COMPUTE-ELAPSED THRU 4100-EXIT
+019500             MOVE 'N' TO WS-PEND-IN-USE-SW (WS-PEND-IDX)
+019600     END-SEARCH.
+019700 4000-EXIT.
+019800     EXIT.
+019900 4100-COMPUTE-ELAPSED.
+020000     IF WS-STOP-SECS-OF-DAY >= WS-PEND-START-SECS (WS-PEND-IDX)
+020100         COMPUTE WS-ELAPSED-SECS =
+020200             WS-STOP-SECS-OF-DAY
+020300             - WS-PEND-START-SECS (WS-PEND-IDX)
+020400     ELSE
+020500         COMPUTE WS-ELAPSED-SECS =
+020600             WS-STOP-SECS-OF-DAY + 86400
+020700             - WS-PEND-START-SECS (WS-PEND-IDX)
+020800     END-IF.
+020900     ADD 1 TO WS-PAIRS-MATCHED.
+021000     MOVE SPACES TO ELAPSED-RECORD-OUT.
+021100     STRING 'JOB=' DELIMITED BY SIZE
+021200         WS-AP-JOB-ID            DELIMITED BY SIZE
+021300         ' DATE=' DELIMITED BY SIZE
+021400         WS-AP-RUN-DATE          DELIMITED BY SIZE
+021500         ' ELAPSED-SECS=' DELIMITED BY SIZE
+021600         WS-ELAPSED-SECS         DELIMITED BY SIZE
+021700         INTO ELAPSED-RECORD-OUT
+021800     END-STRING.
+021900     WRITE ELAPSED-RECORD-OUT.
+022000     MOVE SPACES TO TREND-RECORD-IO.
+022100     MOVE WS-AP-JOB-ID TO WS-TP-JOB-ID.
+022200     MOVE WS-AP-RUN-DATE TO WS-TP-RUN-DATE.
+022300     MOVE WS-ELAPSED-SECS TO WS-TP-ELAPSED-SECS.
+022400     STRING WS-TP-JOB-ID   DELIMITED BY SIZE
+022500         ' ' DELIMITED BY SIZE
+022600         WS-TP-RUN-DATE    DELIMITED BY SIZE
+022700         ' ' DELIMITED BY SIZE
+022800         WS-TP-ELAPSED-SECS DELIMITED BY SIZE
+022900         INTO TREND-RECORD-IO
+023000     END-STRING.
+023100     PERFORM 4200-APPEND-TREND THRU 4200-EXIT.
+023200 4100-EXIT.
+023300     EXIT.
+023400******************************************************************
+023500*    4200-APPEND-TREND - APPEND TO THE CUMULATIVE TREND LOG,     *
+023600*    CREATING IT ON THE VERY FIRST RUN.                          *
+023700******************************************************************
+023800 4200-APPEND-TREND.
+023900     OPEN EXTEND TREND-LOG.
+024000     IF WS-TREND-STATUS = '35'
+024100         OPEN OUTPUT TREND-LOG
+024200     END-IF.
+024300     WRITE TREND-RECORD-IO.
+024400     CLOSE TREND-LOG.
+024500 4200-EXIT.
+024600     EXIT.
+024700******************************************************************
+024800*    5000-SUMMARIZE-TREND - RE-READ THE FULL TREND LOG AND ROLL  *
+024900*    UP THE LAST 30 CALENDAR DAYS OF ELAPSED-TIME HISTORY.       *
+025000******************************************************************
+025100 5000-SUMMARIZE-TREND.
+025200     COMPUTE WS-CUTOFF-INTEGER =
+025300         FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD) - 30.
+025400     OPEN INPUT TREND-LOG.
+025500     IF WS-TREND-STATUS = '35'
+025600         DISPLAY 'DTS300 - NO TREND HISTORY ON FILE YET'
+025700         GO TO 5000-EXIT
+025800     END-IF.
+025900     PERFORM 5100-READ-TREND THRU 5100-EXIT.
+026000     PERFORM 5200-ACCUMULATE-TREND THRU 5200-EXIT
+026100         UNTIL WS-TREND-EOF.
+026200     CLOSE TREND-LOG.
+026300 5000-EXIT.
+026400     EXIT.
+026500 5100-READ-TREND.
+026600     READ TREND-LOG INTO WS-TREND-PARSE
+026700         AT END
+026800             SET WS-TREND-EOF TO TRUE
+026900     END-READ.
+027000 5100-EXIT.
+027100     EXIT.
+027200 5200-ACCUMULATE-TREND.
+027300     COMPUTE WS-REC-INTEGER =
+027400         FUNCTION INTEGER-OF-DATE(WS-TP-RUN-DATE).
+027500     IF WS-REC-INTEGER >= WS-CUTOFF-INTEGER
+027600         ADD 1 TO WS-TREND-COUNT
+027700         ADD WS-TP-ELAPSED-SECS TO WS-TREND-TOTAL-SECS
+027800         IF WS-TP-ELAPSED-SECS < WS-TREND-MIN-SECS
+027900             MOVE WS-TP-ELAPSED-SECS TO WS-TREND-MIN-SECS
+028000         END-IF
+028100         IF WS-TP-ELAPSED-SECS > WS-TREND-MAX-SECS
+028200             MOVE WS-TP-ELAPSED-SECS TO WS-TREND-MAX-SECS
+028300         END-IF
+028400     END-IF.
+028500     PERFORM 5100-READ-TREND THRU 5100-EXIT.
+028600 5200-EXIT.
+028700     EXIT.
+028800******************************************************************
+028900*    9000-FINISH - WRITE THE 30-DAY TREND SUMMARY AND CLOSE UP.  *
+029000******************************************************************
+029100 9000-FINISH.
+029200     MOVE SPACES TO ELAPSED-RECORD-OUT.
+029300     STRING 'PAIRS MATCHED THIS RUN: ' DELIMITED BY SIZE
+029400         WS-PAIRS-MATCHED        DELIMITED BY SIZE
+029500         INTO ELAPSED-RECORD-OUT
+029600     END-STRING.
+029700     WRITE ELAPSED-RECORD-OUT.
+029800     IF WS-TREND-COUNT > ZERO
+029900         COMPUTE WS-TREND-AVG-SECS =
+030000             WS-TREND-TOTAL-SECS / WS-TREND-COUNT
+030100         MOVE SPACES TO ELAPSED-RECORD-OUT
+030200         STRING '30-DAY TREND - PAIRS=' DELIMITED BY SIZE
+030300             WS-TREND-COUNT      DELIMITED BY SIZE
+030400             ' AVG-SECS=' DELIMITED BY SIZE
+030500             WS-TREND-AVG-SECS   DELIMITED BY SIZE
+030600             ' MIN-SECS=' DELIMITED BY SIZE
+030700             WS-TREND-MIN-SECS   DELIMITED BY SIZE
+030800             ' MAX-SECS=' DELIMITED BY SIZE
+030900             WS-TREND-MAX-SECS   DELIMITED BY SIZE
+031000             INTO ELAPSED-RECORD-OUT
+031100         END-STRING
+031200         WRITE ELAPSED-RECORD-OUT
+031300     END-IF.
+031400     CLOSE AUDIT-LOG-IN.
+031500     CLOSE ELAPSED-RPT.
+031600 9000-EXIT.
+031700     EXIT.
