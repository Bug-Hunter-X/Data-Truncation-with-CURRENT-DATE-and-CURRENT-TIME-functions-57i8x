@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DTS500.
+000300 AUTHOR. J R MCALLISTER.
+000400 INSTALLATION. DATA CENTER OPERATIONS - BATCH SUPPORT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700******************************************************************
+000800*    DTS500 - AUDIT LOG RETENTION / PURGE UTILITY                *
+000900*                                                                *
+001000*    SCANS THE JOB-RUN AUDIT LOG DTS100 WRITES AND DROPS ANY     *
+001100*    RECORD WHOSE WS-DATE STAMP IS OLDER THAN THE RETENTION      *
+001200*    PERIOD GIVEN ON THE PARM CARD.  SINCE THE AUDIT LOG IS      *
+001300*    LINE SEQUENTIAL, RECORDS CANNOT BE DELETED IN PLACE - THIS  *
+001400*    UTILITY REBUILDS THE FILE ONTO A NEW DATA SET (DD AUDITNEW) *
+001500*    CARRYING ONLY THE RECORDS STILL WITHIN RETENTION; THE       *
+001600*    CALLING JOB STEP THEN COPIES AUDITNEW OVER AUDITLOG.        *
+001700*    EVERY RECORD DROPPED IS LISTED ON THE PURGE-ACTIVITY        *
+001800*    REPORT FOR THE RETENTION AUDIT TRAIL.                       *
+001900*                                                                *
+002000*    MODIFICATION HISTORY                                        *
+002100*    DATE       INIT  DESCRIPTION                                *
+002200*    2026-08-09 JRM   INITIAL VERSION                            *
+002250*    2026-08-09 JRM   DEFAULT RETENTION FROM SHARED CONFIG       *
+002260*                     RECORD INSTEAD OF A HARDCODED 365 DAYS -   *
+002270*                     THE PARM CARD CAN STILL OVERRIDE IT.       *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT PARM-FILE ASSIGN TO PARMFILE
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003150         FILE STATUS IS WS-PARM-STATUS.
+003200     SELECT AUDIT-LOG-IN ASSIGN TO AUDITLOG
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-AUDIT-STATUS.
+003500     SELECT AUDIT-LOG-OUT ASSIGN TO AUDITNEW
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT PURGE-RPT ASSIGN TO PURGERPT
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003850     SELECT CFG-FILE ASSIGN TO CFGFILE
+003860         ORGANIZATION IS LINE SEQUENTIAL
+003870         FILE STATUS IS WS-CFG-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  PARM-FILE
+004200     RECORDING MODE IS F.
+004300 01  PARM-RECORD.
+004400     05  PARM-RETENTION-DAYS      PIC 9(05).
+004500 FD  AUDIT-LOG-IN
+004600     RECORDING MODE IS F.
+004700 01  AUDIT-RECORD-IN              PIC X(80).
+004800 FD  AUDIT-LOG-OUT
+004900     RECORDING MODE IS F.
+005000 01  AUDIT-RECORD-OUT             PIC X(80).
+005100 FD  PURGE-RPT
+005200     RECORDING MODE IS F.
+005300 01  PURGE-RECORD-OUT             PIC X(132).
+005350 FD  CFG-FILE
+005360     RECORDING MODE IS F.
+005370 01  CFG-RECORD-IO                PIC X(31).
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+005550 77  WS-CFG-STATUS                PIC X(02) VALUE SPACES.
+005555 77  WS-PARM-STATUS               PIC X(02) VALUE SPACES.
+005560 COPY DTSCFG.
+005600 COPY DTSAREA.
+005700 01  WS-AUDIT-PARSE.
+005800     05  WS-AP-JOB-ID             PIC X(08).
+005900     05  FILLER                   PIC X(01).
+006000     05  WS-AP-RUN-DATE           PIC 9(08).
+006100     05  FILLER                   PIC X(61).
+006200 01  WS-RETENTION-DAYS            PIC 9(05).
+006300 01  WS-SWITCHES.
+006400     05  WS-EOF-SW                PIC X(01) VALUE 'N'.
+006500         88  WS-EOF               VALUE 'Y'.
+006600 01  WS-WORK-FIELDS.
+006700     05  WS-TODAY-CCYYMMDD        PIC 9(08).
+006800     05  WS-TODAY-INTEGER         PIC S9(09) COMP-3.
+006900     05  WS-REC-INTEGER           PIC S9(09) COMP-3.
+007000     05  WS-AGE-DAYS              PIC S9(09) COMP-3.
+007050 01  WS-AGE-DAYS-EDIT             PIC -(8)9.
+007100 01  WS-COUNTERS.
+007200     05  WS-RECORDS-READ          PIC 9(07) VALUE ZERO.
+007300     05  WS-RECORDS-KEPT          PIC 9(07) VALUE ZERO.
+007400     05  WS-RECORDS-PURGED        PIC 9(07) VALUE ZERO.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007900         UNTIL WS-EOF.
+008000     PERFORM 9000-FINISH THRU 9000-EXIT.
+008100     GOBACK.
+008200 0000-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500*    1000-INITIALIZE - READ THE RETENTION-DAYS PARM CARD, OPEN   *
+008600*    THE AUDIT LOG, THE REBUILD OUTPUT, AND THE PURGE REPORT.    *
+008700******************************************************************
+008800 1000-INITIALIZE.
+008900     MOVE 365 TO WS-RETENTION-DAYS.
+008910     PERFORM 1100-READ-CONFIG THRU 1100-EXIT.
+008950     OPEN INPUT PARM-FILE.
+008960     IF WS-PARM-STATUS = '35'
+008970         DISPLAY 'DTS500 - NO PARM CARD - DEFAULTING TO '
+008980             WS-RETENTION-DAYS ' DAYS RETENTION'
+008990         GO TO 1000-PARM-DONE
+008995     END-IF.
+009000     READ PARM-FILE
+009100         AT END
+009200             DISPLAY 'DTS500 - NO PARM CARD - DEFAULTING TO '
+009300                 WS-RETENTION-DAYS ' DAYS RETENTION'
+009310         NOT AT END
+009500             MOVE PARM-RETENTION-DAYS TO WS-RETENTION-DAYS
+009600     END-READ.
+009650     CLOSE PARM-FILE.
+009660 1000-PARM-DONE.
+009900     OPEN INPUT AUDIT-LOG-IN.
+010000     OPEN OUTPUT AUDIT-LOG-OUT.
+010100     OPEN OUTPUT PURGE-RPT.
+010200     MOVE FUNCTION CURRENT-DATE TO DTS100-CURRENT-DATE-TIME.
+010300     MOVE DTS100-CC-YYMMDD TO WS-TODAY-CCYYMMDD.
+010400     COMPUTE WS-TODAY-INTEGER =
+010500         FUNCTION INTEGER-OF-DATE(WS-TODAY-CCYYMMDD).
+010600     MOVE SPACES TO PURGE-RECORD-OUT.
+010700     STRING 'DTS500 PURGE-ACTIVITY REPORT - RETENTION '
+010800         DELIMITED BY SIZE
+010900         WS-RETENTION-DAYS        DELIMITED BY SIZE
+011000         ' DAYS'                  DELIMITED BY SIZE
+011100         INTO PURGE-RECORD-OUT
+011200     END-STRING.
+011300     WRITE PURGE-RECORD-OUT.
+011350     IF WS-AUDIT-STATUS = '35'
+011360         DISPLAY 'DTS500 - NO AUDIT LOG ON FILE - NOTHING TO '
+011370             'PURGE'
+011380         SET WS-EOF TO TRUE
+011390     ELSE
+011395         PERFORM 2100-READ-AUDIT THRU 2100-EXIT
+011398     END-IF.
+011500 1000-EXIT.
+011600     EXIT.
+011610******************************************************************
+011620*    1100-READ-CONFIG - PULL THE SHOP-WIDE RETENTION-DAYS        *
+011630*    DEFAULT FROM THE SHARED CENTURY/DATE-FORMAT CONFIG RECORD   *
+011640*    SO IT ISN'T HARDCODED HERE; THE PARM CARD, READ AFTER THIS, *
+011650*    CAN STILL OVERRIDE IT FOR A ONE-OFF RUN.                    *
+011660******************************************************************
+011670 1100-READ-CONFIG.
+011680     OPEN INPUT CFG-FILE.
+011690     IF WS-CFG-STATUS = '35'
+011700         DISPLAY 'DTS500 - NO CONFIG RECORD ON FILE'
+011710         GO TO 1100-EXIT
+011720     END-IF.
+011730     READ CFG-FILE
+011740         AT END
+011750             CLOSE CFG-FILE
+011760             GO TO 1100-EXIT
+011770     END-READ.
+011780     MOVE CFG-RECORD-IO TO DTSCFG-RECORD.
+011790     CLOSE CFG-FILE.
+011800     MOVE DTSCFG-RETENTION-DAYS TO WS-RETENTION-DAYS.
+011810 1100-EXIT.
+011820     EXIT.
+011830******************************************************************
+011840*    2000-PROCESS-RECORD - KEEP OR PURGE ONE AUDIT RECORD BASED  *
+011850*    ON THE AGE OF ITS WS-DATE STAMP.                            *
+011860******************************************************************
+012100 2000-PROCESS-RECORD.
+012200     ADD 1 TO WS-RECORDS-READ.
+012300     COMPUTE WS-REC-INTEGER =
+012400         FUNCTION INTEGER-OF-DATE(WS-AP-RUN-DATE).
+012500     COMPUTE WS-AGE-DAYS = WS-TODAY-INTEGER - WS-REC-INTEGER.
+012600     IF WS-AGE-DAYS > WS-RETENTION-DAYS
+012700         PERFORM 3000-PURGE-RECORD THRU 3000-EXIT
+012800     ELSE
+012900         ADD 1 TO WS-RECORDS-KEPT
+013000         MOVE AUDIT-RECORD-IN TO AUDIT-RECORD-OUT
+013100         WRITE AUDIT-RECORD-OUT
+013200     END-IF.
+013300     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+013400 2000-EXIT.
+013500     EXIT.
+013600 2100-READ-AUDIT.
+013700     READ AUDIT-LOG-IN INTO WS-AUDIT-PARSE
+013800         AT END
+013900             SET WS-EOF TO TRUE
+014000     END-READ.
+014100 2100-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400*    3000-PURGE-RECORD - DROP THIS RECORD FROM THE REBUILT LOG   *
+014500*    AND LIST IT ON THE PURGE-ACTIVITY REPORT.                   *
+014600******************************************************************
+014700 3000-PURGE-RECORD.
+014800     ADD 1 TO WS-RECORDS-PURGED.
+014810     MOVE WS-AGE-DAYS TO WS-AGE-DAYS-EDIT.
+014900     MOVE SPACES TO PURGE-RECORD-OUT.
+015000     STRING 'PURGED JOB=' DELIMITED BY SIZE
+015100         WS-AP-JOB-ID            DELIMITED BY SIZE
+015200         ' DATE=' DELIMITED BY SIZE
+015300         WS-AP-RUN-DATE          DELIMITED BY SIZE
+015400         ' AGE-DAYS=' DELIMITED BY SIZE
+015500         WS-AGE-DAYS-EDIT        DELIMITED BY SIZE
+015600         INTO PURGE-RECORD-OUT
+015700     END-STRING.
+015800     WRITE PURGE-RECORD-OUT.
+015900 3000-EXIT.
+016000     EXIT.
+016100******************************************************************
+016200*    9000-FINISH - WRITE THE SUMMARY LINE AND CLOSE UP.          *
+016300******************************************************************
+016400 9000-FINISH.
+016500     MOVE SPACES TO PURGE-RECORD-OUT.
+016600     STRING 'RECORDS READ=' DELIMITED BY SIZE
+016700         WS-RECORDS-READ         DELIMITED BY SIZE
+016800         ' KEPT=' DELIMITED BY SIZE
+016900         WS-RECORDS-KEPT         DELIMITED BY SIZE
+017000         ' PURGED=' DELIMITED BY SIZE
+017100         WS-RECORDS-PURGED       DELIMITED BY SIZE
+017200         INTO PURGE-RECORD-OUT
+017300     END-STRING.
+017400     WRITE PURGE-RECORD-OUT.
+017500     CLOSE AUDIT-LOG-IN.
+017600     CLOSE AUDIT-LOG-OUT.
+017700     CLOSE PURGE-RPT.
+017800 9000-EXIT.
+017900     EXIT.
